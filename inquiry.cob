@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCINQ.
+       AUTHOR. ARITHMETIC-ROUTINE-TEAM.
+      *****************************************************************
+      *  CALCINQ
+      *  On-demand inquiry transaction. Operator keys in a date and
+      *  gets back the WS-COMP-1/WS-COMP-2 inputs and the computed
+      *  sum/division result CALCMAIN persisted for that day, instead
+      *  of digging through old job output. Reads RESULTFILE (written
+      *  by CALCMAIN) by RESULT-DATE; no CICS map is available in this
+      *  shop's batch-only build, so the transaction is driven from
+      *  the system console with a simple prompt/response loop.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RESULT-DATE
+               FILE STATUS IS WS-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       COPY RESULTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-RESULT-STATUS        PIC XX    VALUE '00'.
+
+       01  WS-ABEND-MESSAGE            PIC X(60)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH          PIC X     VALUE 'N'.
+               88  INQUIRY-DONE            VALUE 'Y'.
+
+       01  WS-INQUIRY-DATE             PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           OPEN INPUT RESULT-FILE
+           IF WS-RESULT-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN RESULTFILE, STATUS='
+                   WS-RESULT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           PERFORM 1000-INQUIRY-LOOP
+               UNTIL INQUIRY-DONE
+           CLOSE RESULT-FILE
+           STOP RUN.
+
+       1000-INQUIRY-LOOP.
+           DISPLAY 'ENTER DATE TO LOOK UP (YYYYMMDD) OR "EXIT": '
+           ACCEPT WS-INQUIRY-DATE FROM CONSOLE
+           IF WS-INQUIRY-DATE = 'EXIT    ' OR WS-INQUIRY-DATE = SPACES
+               SET INQUIRY-DONE TO TRUE
+           ELSE
+               PERFORM 2000-LOOKUP-RESULT
+           END-IF.
+
+       2000-LOOKUP-RESULT.
+           MOVE WS-INQUIRY-DATE TO RESULT-DATE
+           READ RESULT-FILE
+               INVALID KEY
+                   DISPLAY 'NO RESULTS FOUND FOR DATE ' WS-INQUIRY-DATE
+               NOT INVALID KEY
+                   PERFORM 2100-DISPLAY-RESULT
+           END-READ.
+
+       2100-DISPLAY-RESULT.
+           DISPLAY 'DATE.............: ' RESULT-DATE
+           DISPLAY 'TRANSACTION KEY..: ' RESULT-TRAN-KEY
+           DISPLAY 'WS-COMP-1........: ' RESULT-COMP-1
+           DISPLAY 'WS-COMP-2........: ' RESULT-COMP-2
+           DISPLAY 'SUM (WS-COMP-3)..: ' RESULT-SUM
+           DISPLAY 'DIVISION RESULT..: ' RESULT-DIVIDED-VALUE
+           DISPLAY 'REMAINDER........: ' RESULT-REMAINDER.
+
+       9900-ABEND-FILE-ERROR.
+           DISPLAY 'CALCINQ ABEND: ' WS-ABEND-MESSAGE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
