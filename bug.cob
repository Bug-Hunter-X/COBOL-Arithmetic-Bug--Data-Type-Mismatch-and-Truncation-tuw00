@@ -1,14 +1,536 @@
-```cobol
-01  WS-DATA-AREA.          
-    05  WS-INT-VALUE PIC 9(5) VALUE 10000. 
-    05  WS-COMP-1 PIC 99V99 VALUE 12.34. 
-    05  WS-COMP-2 PIC 99V99 VALUE 56.78. 
-    05  WS-COMP-3 PIC 99V99. 
-
-PROCEDURE DIVISION.
-    ADD WS-COMP-1 WS-COMP-2 GIVING WS-COMP-3.
-    DISPLAY "Sum: " WS-COMP-3.
-    DIVIDE WS-INT-VALUE BY 2 GIVING WS-INT-VALUE REMAINDER WS-COMP-3.
-    DISPLAY "Result of division:" WS-INT-VALUE WS-COMP-3.
-    STOP RUN.
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCMAIN.
+       AUTHOR. ARITHMETIC-ROUTINE-TEAM.
+      *****************************************************************
+      *  CALCMAIN
+      *  Daily ADD/DIVIDE arithmetic routine.
+      *
+      *  Reads a transaction file of WS-COMP-1/WS-COMP-2 pairs, sums
+      *  each pair and halves a reference value, traps size errors
+      *  instead of silently truncating, reconciles the DIVIDE
+      *  remainder against a configurable tolerance, and persists the
+      *  results to an audit report, a GL extract, and a keyed results
+      *  file (used by the CALCINQ inquiry transaction). Supports
+      *  checkpoint/restart for high-volume runs.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCP-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESULT-DATE
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-FILE-RECORD            PIC X(80).
+
+       FD  TRAN-FILE.
+       COPY TRANREC.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD           PIC X(132).
+
+       FD  EXCP-FILE.
+       01  EXCP-FILE-RECORD            PIC X(80).
+
+       FD  GL-FILE.
+       01  GL-FILE-RECORD              PIC X(80).
+
+       FD  RESULT-FILE.
+       COPY RESULTREC.
+
+       FD  CHKPT-FILE.
+       01  CHKPT-FILE-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY WSDATA.
+       COPY PARMREC.
+       COPY EXCPREC.
+       COPY AUDITREC.
+       COPY GLEXTRACT.
+       COPY CHKPTREC.
+       COPY CTLTOTS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X     VALUE 'N'.
+               88  EOF-REACHED             VALUE 'Y'.
+           05  WS-RESTART-FLAG         PIC X     VALUE 'N'.
+               88  RESTART-RUN              VALUE 'Y'.
+               88  FRESH-RUN                VALUE 'N'.
+           05  WS-ADD-SIZE-ERROR-SW    PIC X     VALUE 'N'.
+               88  ADD-SIZE-ERROR-OCCURRED  VALUE 'Y'.
+           05  WS-DIV-SIZE-ERROR-SW    PIC X     VALUE 'N'.
+               88  DIV-SIZE-ERROR-OCCURRED  VALUE 'Y'.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PARM-STATUS          PIC XX    VALUE '00'.
+           05  WS-TRAN-STATUS          PIC XX    VALUE '00'.
+           05  WS-AUDIT-STATUS         PIC XX    VALUE '00'.
+           05  WS-EXCP-STATUS          PIC XX    VALUE '00'.
+           05  WS-GL-STATUS            PIC XX    VALUE '00'.
+           05  WS-RESULT-STATUS        PIC XX    VALUE '00'.
+           05  WS-CHKPT-STATUS         PIC XX    VALUE '00'.
+
+       01  WS-ABEND-MESSAGE            PIC X(60)  VALUE SPACES.
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE-DATA.
+               10  WS-CURRENT-DATE     PIC 9(8).
+               10  WS-CURRENT-TIME     PIC 9(8).
+           05  WS-CURRENT-DATE-X       REDEFINES WS-CURRENT-DATE-DATA
+                                       PIC X(16).
+           05  WS-RUN-DATE-X           PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL EOF-REACHED
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-X
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE-X
+           PERFORM 1100-READ-PARAMETER-CARD
+           PERFORM 1200-CHECK-RESTART
+           PERFORM 1300-OPEN-OUTPUT-FILES
+           PERFORM 1400-OPEN-TRAN-FILE
+           PERFORM 1500-WRITE-AUDIT-HEADER
+           PERFORM 1600-READ-NEXT-TRANSACTION.
+
+       1100-READ-PARAMETER-CARD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END
+                       PERFORM 1110-DEFAULT-PARAMETERS
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               PERFORM 1110-DEFAULT-PARAMETERS
+           END-IF.
+
+       1110-DEFAULT-PARAMETERS.
+           MOVE 'R' TO PARM-ROUND-MODE
+           MOVE 1000 TO PARM-CHECKPOINT-INTERVAL
+           MOVE 0.0050 TO PARM-REMAINDER-TOLERANCE.
+
+       1200-CHECK-RESTART.
+           SET FRESH-RUN TO TRUE
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHKPT-FILE INTO CHKPT-RECORD
+                   AT END
+                       SET FRESH-RUN TO TRUE
+                   NOT AT END
+                       SET RESTART-RUN TO TRUE
+                       PERFORM 1210-RESTORE-CHECKPOINT-TOTALS
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       1210-RESTORE-CHECKPOINT-TOTALS.
+      *    A restart resumes the accumulators from the last checkpoint
+      *    instead of the WORKING-STORAGE zero defaults, since
+      *    AUDIT-FILE/EXCP-FILE/GL-FILE are reopened EXTEND (see
+      *    1300-OPEN-OUTPUT-FILES) and keep the pre-abend detail lines
+      *    that these totals already account for.
+           MOVE CHKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+           MOVE CHKPT-GL-CONTROL-TOTAL TO WS-GL-CONTROL-TOTAL
+           MOVE CHKPT-TOTAL-VARIANCE TO WS-TOTAL-VARIANCE
+           MOVE CHKPT-TOLERANCE-EXCEPTIONS TO WS-TOLERANCE-EXCEPTIONS.
+
+       1300-OPEN-OUTPUT-FILES.
+      *    On restart, extend the sequential detail files instead of
+      *    reopening OUTPUT (which truncates) so the audit/exception/GL
+      *    lines written before the abend survive alongside the
+      *    accumulators 1210-RESTORE-CHECKPOINT-TOTALS just restored.
+           IF RESTART-RUN
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN AUDITRPT, STATUS='
+                   WS-AUDIT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           IF RESTART-RUN
+               OPEN EXTEND EXCP-FILE
+           ELSE
+               OPEN OUTPUT EXCP-FILE
+           END-IF
+           IF WS-EXCP-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN EXCPFILE, STATUS='
+                   WS-EXCP-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           IF RESTART-RUN
+               OPEN EXTEND GL-FILE
+           ELSE
+               OPEN OUTPUT GL-FILE
+           END-IF
+           IF WS-GL-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN GLEXTRACT, STATUS='
+                   WS-GL-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           PERFORM 1310-OPEN-RESULT-FILE.
+
+       1310-OPEN-RESULT-FILE.
+           OPEN I-O RESULT-FILE
+           IF WS-RESULT-STATUS NOT = '00'
+               OPEN OUTPUT RESULT-FILE
+               CLOSE RESULT-FILE
+               OPEN I-O RESULT-FILE
+           END-IF
+           IF WS-RESULT-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN RESULTFILE, STATUS='
+                   WS-RESULT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF.
+
+       1400-OPEN-TRAN-FILE.
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN TRANFILE, STATUS='
+                   WS-TRAN-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           IF RESTART-RUN
+               MOVE CHKPT-LAST-KEY TO TRAN-KEY
+               START TRAN-FILE KEY IS GREATER THAN TRAN-KEY
+                   INVALID KEY
+                       SET EOF-REACHED TO TRUE
+               END-START
+           END-IF.
+
+       1500-WRITE-AUDIT-HEADER.
+           MOVE SPACES TO AUDIT-HEADER-LINE
+           MOVE WS-RUN-DATE-X TO AUDIT-HDR-DATE
+           MOVE AUDIT-HEADER-LINE TO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD.
+
+       1600-READ-NEXT-TRANSACTION.
+           READ TRAN-FILE NEXT RECORD
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT
+           MOVE TRAN-COMP-1 TO WS-COMP-1
+           MOVE TRAN-COMP-2 TO WS-COMP-2
+           MOVE TRAN-INT-VALUE TO WS-INT-VALUE-ORIGINAL
+           MOVE TRAN-INT-VALUE TO WS-INT-VALUE
+           PERFORM 2100-CALCULATE-SUM
+           PERFORM 2200-CALCULATE-DIVISION
+           PERFORM 2300-TOLERANCE-CHECK
+           PERFORM 2400-WRITE-AUDIT-DETAIL
+           PERFORM 2500-WRITE-GL-DETAIL
+           PERFORM 2600-WRITE-RESULT-RECORD
+           PERFORM 2700-CHECKPOINT-CHECK
+           PERFORM 1600-READ-NEXT-TRANSACTION.
+
+       2100-CALCULATE-SUM.
+           MOVE 'N' TO WS-ADD-SIZE-ERROR-SW
+           ADD WS-COMP-1 WS-COMP-2 GIVING WS-EXT-INTERMEDIATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-ADD-SIZE-ERROR-SW
+           END-ADD
+      *    Each branch is a COMPUTE (not a MOVE) with its own
+      *    ON SIZE ERROR: WS-EXT-INTERMEDIATE is wide enough that the
+      *    ADD above can never overflow it, but WS-COMP-3 is only
+      *    S9(9)V99, and two S9(9)V99 inputs can sum past that - this
+      *    narrowing step is where a real truncation can happen.
+           EVALUATE TRUE
+               WHEN PARM-ROUND-TRUNCATE
+                   COMPUTE WS-COMP-3 = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-ADD-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN PARM-ROUND-NORMAL
+                   COMPUTE WS-COMP-3 ROUNDED = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-ADD-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN PARM-ROUND-NEAREST-EVEN
+                   COMPUTE WS-COMP-3 ROUNDED MODE IS NEAREST-EVEN
+                       = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-ADD-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-COMP-3 = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-ADD-SIZE-ERROR-SW
+                   END-COMPUTE
+           END-EVALUATE
+      *    Logged here, after WS-COMP-3 is set, so EXCP-TRUNCATED-VALUE
+      *    reflects the value this ADD actually produced instead of
+      *    whatever was left over from the previous transaction.
+           IF ADD-SIZE-ERROR-OCCURRED
+               PERFORM 9100-LOG-ADD-EXCEPTION
+           END-IF.
+
+       2200-CALCULATE-DIVISION.
+      *    Two DIVIDE statements on purpose: the wide fractional
+      *    GIVING field lets the EVALUATE below show the rounding
+      *    mode at work, but per DIVIDE...REMAINDER semantics the
+      *    remainder is dividend - divisor * stored-quotient, so a
+      *    fractional quotient always drives the remainder to zero.
+      *    The integer GIVING field below computes the true leftover.
+      *    WS-EXT-REMAINDER feeds 2300-TOLERANCE-CHECK and
+      *    2600-WRITE-RESULT-RECORD directly - it is never moved into
+      *    WS-COMP-3, which holds the ADD result from 2100 and stays
+      *    that way through the audit/GL/result writes below.
+           MOVE 'N' TO WS-DIV-SIZE-ERROR-SW
+           DIVIDE WS-INT-VALUE BY 2
+               GIVING WS-EXT-INTERMEDIATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+           END-DIVIDE
+           DIVIDE WS-INT-VALUE BY 2
+               GIVING WS-EXT-INT-QUOTIENT
+               REMAINDER WS-EXT-REMAINDER
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+           END-DIVIDE
+      *    Same reasoning as 2100-CALCULATE-SUM: the narrowing step
+      *    into WS-INT-VALUE (S9(9)) is where an actual size error
+      *    could occur, so it gets its own ON SIZE ERROR too, not just
+      *    the over-wide DIVIDE GIVING targets above.
+           EVALUATE TRUE
+               WHEN PARM-ROUND-TRUNCATE
+                   COMPUTE WS-INT-VALUE = WS-EXT-INT-QUOTIENT
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN PARM-ROUND-NORMAL
+                   COMPUTE WS-INT-VALUE ROUNDED = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN PARM-ROUND-NEAREST-EVEN
+                   COMPUTE WS-INT-VALUE ROUNDED MODE IS NEAREST-EVEN
+                       = WS-EXT-INTERMEDIATE
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-INT-VALUE = WS-EXT-INT-QUOTIENT
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-DIV-SIZE-ERROR-SW
+                   END-COMPUTE
+           END-EVALUATE
+           IF DIV-SIZE-ERROR-OCCURRED
+               PERFORM 9200-LOG-DIVIDE-EXCEPTION
+           END-IF.
+
+       2300-TOLERANCE-CHECK.
+           DIVIDE WS-INT-VALUE-ORIGINAL BY 2
+               GIVING WS-EXT-INT-QUOTIENT
+               REMAINDER WS-EXPECTED-REMAINDER
+           COMPUTE WS-REMAINDER-VARIANCE =
+               WS-EXPECTED-REMAINDER - WS-EXT-REMAINDER
+           ADD WS-REMAINDER-VARIANCE TO WS-TOTAL-VARIANCE
+           IF FUNCTION ABS(WS-REMAINDER-VARIANCE) >
+                   PARM-REMAINDER-TOLERANCE
+               ADD 1 TO WS-TOLERANCE-EXCEPTIONS
+               PERFORM 9300-LOG-TOLERANCE-EXCEPTION
+           END-IF.
+
+       2400-WRITE-AUDIT-DETAIL.
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           MOVE TRAN-KEY TO AUDIT-DTL-KEY
+           MOVE TRAN-DATE TO AUDIT-DTL-DATE
+           MOVE 'ADD' TO AUDIT-DTL-OPERATION
+           MOVE WS-COMP-1 TO AUDIT-DTL-INPUT-1
+           MOVE WS-COMP-2 TO AUDIT-DTL-INPUT-2
+           MOVE WS-COMP-3 TO AUDIT-DTL-RESULT
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD
+
+           MOVE SPACES TO AUDIT-DETAIL-LINE
+           MOVE TRAN-KEY TO AUDIT-DTL-KEY
+           MOVE TRAN-DATE TO AUDIT-DTL-DATE
+           MOVE 'DIVIDE' TO AUDIT-DTL-OPERATION
+           MOVE WS-INT-VALUE-ORIGINAL TO AUDIT-DTL-INPUT-1
+           MOVE 2 TO AUDIT-DTL-INPUT-2
+           MOVE WS-INT-VALUE TO AUDIT-DTL-RESULT
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD.
+
+       2500-WRITE-GL-DETAIL.
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           SET GL-DETAIL-RECORD TO TRUE
+           MOVE TRAN-DATE TO GL-EFFECTIVE-DATE
+           MOVE TRAN-KEY TO GL-SOURCE-REFERENCE
+           MOVE FUNCTION ABS(WS-COMP-3) TO GL-AMOUNT
+           IF WS-COMP-3 < 0
+               SET GL-IS-CREDIT TO TRUE
+           ELSE
+               SET GL-IS-DEBIT TO TRUE
+           END-IF
+           ADD FUNCTION ABS(WS-COMP-3) TO WS-GL-CONTROL-TOTAL
+           MOVE GL-EXTRACT-RECORD TO GL-FILE-RECORD
+           WRITE GL-FILE-RECORD.
+
+       2600-WRITE-RESULT-RECORD.
+           MOVE TRAN-DATE TO RESULT-DATE
+           MOVE TRAN-KEY TO RESULT-TRAN-KEY
+           MOVE WS-COMP-1 TO RESULT-COMP-1
+           MOVE WS-COMP-2 TO RESULT-COMP-2
+           MOVE WS-COMP-3 TO RESULT-SUM
+           MOVE WS-INT-VALUE TO RESULT-DIVIDED-VALUE
+           MOVE WS-EXT-REMAINDER TO RESULT-REMAINDER
+           WRITE RESULT-RECORD
+               INVALID KEY
+                   REWRITE RESULT-RECORD
+                       INVALID KEY
+                           PERFORM 9400-LOG-RESULT-WRITE-ERROR
+                   END-REWRITE
+           END-WRITE.
+
+       2700-CHECKPOINT-CHECK.
+           IF WS-RECORDS-SINCE-CHKPT >= PARM-CHECKPOINT-INTERVAL
+               PERFORM 2710-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CHKPT
+           END-IF.
+
+       2710-WRITE-CHECKPOINT.
+           MOVE TRAN-KEY TO CHKPT-LAST-KEY
+           MOVE WS-RECORDS-PROCESSED TO CHKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE-X TO CHKPT-RUN-DATE
+           MOVE WS-GL-CONTROL-TOTAL TO CHKPT-GL-CONTROL-TOTAL
+           MOVE WS-TOTAL-VARIANCE TO CHKPT-TOTAL-VARIANCE
+           MOVE WS-TOLERANCE-EXCEPTIONS TO CHKPT-TOLERANCE-EXCEPTIONS
+           OPEN OUTPUT CHKPT-FILE
+           MOVE CHKPT-RECORD TO CHKPT-FILE-RECORD
+           WRITE CHKPT-FILE-RECORD
+           CLOSE CHKPT-FILE.
+
+       8000-FINALIZE.
+           PERFORM 8100-WRITE-GL-TRAILER
+           PERFORM 8200-WRITE-CONTROL-SUMMARY
+           CLOSE TRAN-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCP-FILE
+           CLOSE GL-FILE
+           CLOSE RESULT-FILE
+           PERFORM 8300-RESET-CHECKPOINT.
+
+       8300-RESET-CHECKPOINT.
+      *    A run that reaches here finished cleanly, so any checkpoint
+      *    left by an earlier abend no longer applies. Truncate
+      *    CHKPTFILE to zero records (OPEN OUTPUT with no WRITE) rather
+      *    than leaving the last-written record behind - otherwise
+      *    tomorrow's fresh run would find it on the next
+      *    1200-CHECK-RESTART and wrongly reposition against a brand
+      *    new transaction file. An empty file reads AT END immediately,
+      *    which 1200-CHECK-RESTART already treats as FRESH-RUN.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE.
+
+       8100-WRITE-GL-TRAILER.
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           SET GL-TRAILER-RECORD TO TRUE
+           MOVE WS-RECORDS-PROCESSED TO GL-TRL-RECORD-COUNT
+           MOVE WS-GL-CONTROL-TOTAL TO GL-TRL-CONTROL-TOTAL
+           MOVE GL-EXTRACT-RECORD TO GL-FILE-RECORD
+           WRITE GL-FILE-RECORD.
+
+       8200-WRITE-CONTROL-SUMMARY.
+           MOVE SPACES TO AUDIT-FILE-RECORD
+           STRING 'RECORDS PROCESSED: ' WS-RECORDS-PROCESSED
+               ' TOLERANCE EXCEPTIONS: ' WS-TOLERANCE-EXCEPTIONS
+               ' TOTAL VARIANCE: ' WS-TOTAL-VARIANCE
+               DELIMITED BY SIZE INTO AUDIT-FILE-RECORD
+           END-STRING
+           WRITE AUDIT-FILE-RECORD.
+
+       9100-LOG-ADD-EXCEPTION.
+           MOVE SPACES TO EXCP-RECORD
+           MOVE WS-RUN-DATE-X TO EXCP-DATE
+           MOVE TRAN-KEY TO EXCP-TRAN-KEY
+           MOVE 'WS-COMP-3-ADD' TO EXCP-FIELD-NAME
+           MOVE WS-EXT-INTERMEDIATE TO EXCP-ATTEMPTED-VALUE
+           MOVE WS-COMP-3 TO EXCP-TRUNCATED-VALUE
+           MOVE EXCP-RECORD TO EXCP-FILE-RECORD
+           WRITE EXCP-FILE-RECORD.
+
+       9200-LOG-DIVIDE-EXCEPTION.
+           MOVE SPACES TO EXCP-RECORD
+           MOVE WS-RUN-DATE-X TO EXCP-DATE
+           MOVE TRAN-KEY TO EXCP-TRAN-KEY
+           MOVE 'WS-INT-VALUE-DIV' TO EXCP-FIELD-NAME
+           MOVE WS-EXT-INTERMEDIATE TO EXCP-ATTEMPTED-VALUE
+           MOVE WS-INT-VALUE TO EXCP-TRUNCATED-VALUE
+           MOVE EXCP-RECORD TO EXCP-FILE-RECORD
+           WRITE EXCP-FILE-RECORD.
+
+       9300-LOG-TOLERANCE-EXCEPTION.
+           MOVE SPACES TO EXCP-RECORD
+           MOVE WS-RUN-DATE-X TO EXCP-DATE
+           MOVE TRAN-KEY TO EXCP-TRAN-KEY
+           MOVE 'REMAINDER-VARIANCE' TO EXCP-FIELD-NAME
+           MOVE WS-EXPECTED-REMAINDER TO EXCP-ATTEMPTED-VALUE
+           MOVE WS-EXT-REMAINDER TO EXCP-TRUNCATED-VALUE
+           MOVE EXCP-RECORD TO EXCP-FILE-RECORD
+           WRITE EXCP-FILE-RECORD.
+
+       9400-LOG-RESULT-WRITE-ERROR.
+           MOVE SPACES TO EXCP-RECORD
+           MOVE WS-RUN-DATE-X TO EXCP-DATE
+           MOVE TRAN-KEY TO EXCP-TRAN-KEY
+           MOVE 'RESULT-FILE-WRITE' TO EXCP-FIELD-NAME
+           MOVE ZERO TO EXCP-ATTEMPTED-VALUE
+           MOVE ZERO TO EXCP-TRUNCATED-VALUE
+           MOVE EXCP-RECORD TO EXCP-FILE-RECORD
+           WRITE EXCP-FILE-RECORD.
+
+       9900-ABEND-FILE-ERROR.
+           DISPLAY 'CALCMAIN ABEND: ' WS-ABEND-MESSAGE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
