@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCVFY.
+       AUTHOR. ARITHMETIC-ROUTINE-TEAM.
+      *****************************************************************
+      *  CALCVFY
+      *  Standalone cross-foot / control-total verifier. Run as a job
+      *  step after CALCMAIN: reads GLEXTRACT back, re-adds every
+      *  detail amount, and compares the re-footed total against the
+      *  trailer control record CALCMAIN wrote at end-of-job. Prints a
+      *  pass/fail reconciliation report. Deliberately a separate
+      *  program so the routine that produces totals is not the same
+      *  one that grades whether they are complete.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT VFY-RPT-FILE ASSIGN TO "VFYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VFY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE.
+       01  GL-FILE-RECORD              PIC X(80).
+
+       FD  VFY-RPT-FILE.
+       01  VFY-RPT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY GLEXTRACT.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-GL-STATUS            PIC XX    VALUE '00'.
+           05  WS-VFY-STATUS           PIC XX    VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X     VALUE 'N'.
+               88  EOF-REACHED             VALUE 'Y'.
+
+       01  WS-ABEND-MESSAGE            PIC X(60)  VALUE SPACES.
+
+       01  WS-VERIFY-TOTALS.
+           05  WS-COMPUTED-TOTAL       PIC 9(11)V99 VALUE ZERO.
+           05  WS-COMPUTED-COUNT       PIC 9(9)     VALUE ZERO.
+           05  WS-TRAILER-RECORD-COUNT PIC 9(9)     VALUE ZERO.
+           05  WS-TRAILER-CONTROL-TOTAL PIC 9(11)V99 VALUE ZERO.
+           05  WS-TRAILER-FOUND        PIC X        VALUE 'N'.
+               88  TRAILER-FOUND-YES       VALUE 'Y'.
+           05  WS-RECONCILE-RESULT     PIC X(4)     VALUE SPACES.
+
+       01  VFY-REPORT-LINE.
+           05  FILLER                  PIC X(132)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-AND-FOOT-RECORDS
+               UNTIL EOF-REACHED
+           PERFORM 3000-RECONCILE-AND-REPORT
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT GL-FILE
+           IF WS-GL-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN GLEXTRACT, STATUS='
+                   WS-GL-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           OPEN OUTPUT VFY-RPT-FILE
+           IF WS-VFY-STATUS NOT = '00'
+               STRING 'UNABLE TO OPEN VFYRPT, STATUS='
+                   WS-VFY-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               END-STRING
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+           PERFORM 1100-READ-NEXT-GL-RECORD.
+
+       1100-READ-NEXT-GL-RECORD.
+           READ GL-FILE INTO GL-EXTRACT-RECORD
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ.
+
+       2000-READ-AND-FOOT-RECORDS.
+           EVALUATE TRUE
+               WHEN GL-DETAIL-RECORD
+                   ADD 1 TO WS-COMPUTED-COUNT
+                   ADD GL-AMOUNT TO WS-COMPUTED-TOTAL
+               WHEN GL-TRAILER-RECORD
+                   SET TRAILER-FOUND-YES TO TRUE
+                   MOVE GL-TRL-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT
+                   MOVE GL-TRL-CONTROL-TOTAL TO WS-TRAILER-CONTROL-TOTAL
+           END-EVALUATE
+           PERFORM 1100-READ-NEXT-GL-RECORD.
+
+       3000-RECONCILE-AND-REPORT.
+           IF NOT TRAILER-FOUND-YES
+               MOVE 'FAIL' TO WS-RECONCILE-RESULT
+           ELSE
+               IF WS-COMPUTED-TOTAL = WS-TRAILER-CONTROL-TOTAL
+                   AND WS-COMPUTED-COUNT = WS-TRAILER-RECORD-COUNT
+                   MOVE 'PASS' TO WS-RECONCILE-RESULT
+               ELSE
+                   MOVE 'FAIL' TO WS-RECONCILE-RESULT
+               END-IF
+           END-IF
+           PERFORM 3100-WRITE-REPORT.
+
+       3100-WRITE-REPORT.
+           MOVE SPACES TO VFY-RPT-RECORD
+           STRING 'GL CROSS-FOOT RECONCILIATION - RESULT: '
+               WS-RECONCILE-RESULT
+               DELIMITED BY SIZE INTO VFY-RPT-RECORD
+           END-STRING
+           WRITE VFY-RPT-RECORD
+
+           MOVE SPACES TO VFY-RPT-RECORD
+           STRING 'DETAIL RECORDS READ: ' WS-COMPUTED-COUNT
+               ' RE-FOOTED TOTAL: ' WS-COMPUTED-TOTAL
+               DELIMITED BY SIZE INTO VFY-RPT-RECORD
+           END-STRING
+           WRITE VFY-RPT-RECORD
+
+           MOVE SPACES TO VFY-RPT-RECORD
+           STRING 'TRAILER RECORD COUNT: ' WS-TRAILER-RECORD-COUNT
+               ' TRAILER CONTROL TOTAL: ' WS-TRAILER-CONTROL-TOTAL
+               DELIMITED BY SIZE INTO VFY-RPT-RECORD
+           END-STRING
+           WRITE VFY-RPT-RECORD.
+
+       8000-FINALIZE.
+           CLOSE GL-FILE
+           CLOSE VFY-RPT-FILE.
+
+       9900-ABEND-FILE-ERROR.
+           DISPLAY 'CALCVFY ABEND: ' WS-ABEND-MESSAGE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
