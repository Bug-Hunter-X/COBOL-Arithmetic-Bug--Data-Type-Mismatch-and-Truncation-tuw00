@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  GLEXTRACT.CPY
+      *  Fixed-width extract record for the general ledger interface.
+      *  GL-RECORD-TYPE discriminates the one detail row per
+      *  calculation from the single control trailer written at
+      *  end-of-job (read back by the standalone verifier program).
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-RECORD-TYPE          PIC X.
+               88  GL-DETAIL-RECORD        VALUE 'D'.
+               88  GL-TRAILER-RECORD       VALUE 'T'.
+           05  GL-DETAIL-DATA.
+               10  GL-EFFECTIVE-DATE   PIC X(8).
+               10  GL-SOURCE-REFERENCE PIC X(10).
+               10  GL-AMOUNT           PIC 9(9)V99.
+               10  GL-DR-CR-INDICATOR  PIC X.
+                   88  GL-IS-DEBIT         VALUE 'D'.
+                   88  GL-IS-CREDIT        VALUE 'C'.
+           05  GL-TRAILER-DATA REDEFINES GL-DETAIL-DATA.
+               10  GL-TRL-RECORD-COUNT PIC 9(9).
+               10  GL-TRL-CONTROL-TOTAL PIC 9(11)V99.
+               10  FILLER              PIC X(8).
