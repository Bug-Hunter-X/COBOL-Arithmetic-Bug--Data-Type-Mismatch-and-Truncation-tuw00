@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Print-line layout for the month-end audit report.
+      *****************************************************************
+       01  AUDIT-RECORD                PIC X(132).
+
+       01  AUDIT-HEADER-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE 'ARITHMETIC AUDIT RPT'.
+           05  FILLER                  PIC X(10) VALUE '  RUN DATE'.
+           05  AUDIT-HDR-DATE          PIC X(10).
+           05  FILLER                  PIC X(92) VALUE SPACES.
+
+       01  AUDIT-DETAIL-LINE.
+           05  AUDIT-DTL-KEY           PIC X(10).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUDIT-DTL-DATE          PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUDIT-DTL-OPERATION     PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUDIT-DTL-INPUT-1       PIC ZZZZZZZZ9.99-.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUDIT-DTL-INPUT-2       PIC ZZZZZZZZ9.99-.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUDIT-DTL-RESULT        PIC ZZZZZZZZ9.99-.
+           05  FILLER                  PIC X(62) VALUE SPACES.
