@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  Input transaction record - one WS-COMP-1/WS-COMP-2 pair per
+      *  daily entry, keyed for indexed access (driver reads + restart
+      *  repositioning both key off TRAN-KEY). TRAN-INT-VALUE is the
+      *  per-record reference value the DIVIDE half of the routine
+      *  halves, so that side varies by transaction the same way the
+      *  ADD side already does instead of repeating one hardcoded
+      *  constant on every record.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-KEY                PIC X(10).
+           05  TRAN-DATE               PIC X(8).
+           05  TRAN-COMP-1             PIC 99V99.
+           05  TRAN-COMP-2             PIC 99V99.
+           05  TRAN-INT-VALUE          PIC 9(9).
+           05  FILLER                  PIC X(1).
