@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  EXCPREC.CPY
+      *  Exception log record - one row per ON SIZE ERROR trap.
+      *****************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-DATE               PIC X(8).
+           05  EXCP-TRAN-KEY           PIC X(10).
+           05  EXCP-FIELD-NAME         PIC X(20).
+           05  EXCP-ATTEMPTED-VALUE    PIC S9(13)V9(4).
+           05  EXCP-TRUNCATED-VALUE    PIC S9(13)V9(4).
