@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  RESULTREC.CPY
+      *  Persisted per-day results, keyed by date, so an inquiry
+      *  transaction can retrieve a prior run's computed values
+      *  without re-running the batch or reading old job output.
+      *****************************************************************
+       01  RESULT-RECORD.
+           05  RESULT-DATE             PIC X(8).
+           05  RESULT-TRAN-KEY         PIC X(10).
+           05  RESULT-COMP-1           PIC S9(9)V99.
+           05  RESULT-COMP-2           PIC S9(9)V99.
+           05  RESULT-SUM              PIC S9(9)V99.
+           05  RESULT-DIVIDED-VALUE    PIC S9(9).
+           05  RESULT-REMAINDER        PIC S9(9)V99.
