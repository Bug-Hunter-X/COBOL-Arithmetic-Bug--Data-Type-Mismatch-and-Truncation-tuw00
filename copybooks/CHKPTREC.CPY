@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Restart/checkpoint record - written every N records so an
+      *  abended high-volume run can reposition the transaction file
+      *  and resume instead of reprocessing from record one.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-LAST-KEY          PIC X(10).
+           05  CHKPT-RECORDS-PROCESSED PIC 9(9).
+           05  CHKPT-RUN-DATE          PIC X(8).
+      *    Control totals carried so a restart can resume the running
+      *    accumulators instead of resetting them to zero (a restart
+      *    reopens AUDIT-FILE/EXCP-FILE/GL-FILE with EXTEND, so the
+      *    totals must pick up where the checkpoint left off too).
+           05  CHKPT-GL-CONTROL-TOTAL     PIC 9(11)V99.
+           05  CHKPT-TOTAL-VARIANCE       PIC S9(11)V9(4).
+           05  CHKPT-TOLERANCE-EXCEPTIONS PIC 9(9).
