@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CTLTOTS.CPY
+      *  Run control totals: record counts, remainder-tolerance
+      *  reconciliation accumulators, and GL cross-foot total.
+      *****************************************************************
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-PROCESSED    PIC 9(9)  VALUE ZERO.
+           05  WS-RECORDS-SINCE-CHKPT  PIC 9(9)  VALUE ZERO.
+           05  WS-EXPECTED-REMAINDER   PIC S9(9)V9(4) VALUE ZERO.
+           05  WS-REMAINDER-VARIANCE   PIC S9(9)V9(4) VALUE ZERO.
+           05  WS-TOTAL-VARIANCE       PIC S9(11)V9(4) VALUE ZERO.
+           05  WS-TOLERANCE-EXCEPTIONS PIC 9(9)  VALUE ZERO.
+           05  WS-GL-CONTROL-TOTAL     PIC 9(11)V99 VALUE ZERO.
