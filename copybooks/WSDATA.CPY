@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  WSDATA.CPY
+      *  Core arithmetic working-storage for the ADD/DIVIDE routine.
+      *  Fields are packed-decimal (COMP-3) at production precision.
+      *  WS-EXT-* fields are extended-precision intermediates so a
+      *  result rounds ONCE at the end instead of truncating at every
+      *  intermediate step.
+      *****************************************************************
+       01  WS-DATA-AREA.
+           05  WS-INT-VALUE            PIC S9(9)     COMP-3
+                                        VALUE 10000.
+           05  WS-COMP-1               PIC S9(9)V99  COMP-3
+                                        VALUE 12.34.
+           05  WS-COMP-2               PIC S9(9)V99  COMP-3
+                                        VALUE 56.78.
+           05  WS-COMP-3               PIC S9(9)V99  COMP-3
+                                        VALUE ZERO.
+           05  WS-INT-VALUE-ORIGINAL   PIC S9(9)     COMP-3
+                                        VALUE ZERO.
+
+       01  WS-EXTENDED-WORK-AREA.
+           05  WS-EXT-INTERMEDIATE     PIC S9(13)V9(4) COMP-3
+                                        VALUE ZERO.
+      *    Integer-only GIVING target so DIVIDE...REMAINDER computes
+      *    the true integer leftover (dividend - divisor * stored
+      *    quotient). A fractional GIVING field would store an exact
+      *    fractional quotient and always drive the remainder to zero.
+           05  WS-EXT-INT-QUOTIENT     PIC S9(9)       COMP-3
+                                        VALUE ZERO.
+           05  WS-EXT-REMAINDER        PIC S9(13)V9(4) COMP-3
+                                        VALUE ZERO.
