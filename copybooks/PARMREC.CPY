@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PARMREC.CPY
+      *  Run-control parameter card, read once at start of run.
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-ROUND-MODE         PIC X.
+               88  PARM-ROUND-TRUNCATE     VALUE 'T'.
+               88  PARM-ROUND-NORMAL       VALUE 'R'.
+               88  PARM-ROUND-NEAREST-EVEN VALUE 'N'.
+           05  PARM-CHECKPOINT-INTERVAL PIC 9(7).
+           05  PARM-REMAINDER-TOLERANCE PIC S9V9(4).
+           05  FILLER                  PIC X(60).
